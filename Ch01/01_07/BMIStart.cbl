@@ -3,20 +3,205 @@
        AUTHOR. JOSEFF361.
       *This program reads input from the user
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMIBATCHFILE ASSIGN TO "BMIBATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD BMIBATCHFILE.
+       01 BATCH-RECORD.
+           05 BATCH-WEIGHT         PIC 999.
+           05 BATCH-HEIGHT-INCHES  PIC 999.
+
        WORKING-STORAGE SECTION.
        01 WEIGHT PIC 999.
-       01 HEIGHT_INCHES PIC 999. 
+       01 HEIGHT_INCHES PIC 999.
        01 BMI    PIC 999V99.
-         
-       PROCEDURE DIVISION. 
+
+       01 WS-RUN-MODE              PIC X     VALUE '1'.
+           88 WS-MODE-INTERACTIVE            VALUE '1'.
+           88 WS-MODE-BATCH                  VALUE '2'.
+
+       01 WS-VALID-SW              PIC X     VALUE 'N'.
+           88 WS-INPUT-VALID                 VALUE 'Y'.
+
+       01 WS-EOF-SW                PIC X     VALUE 'N'.
+           88 WS-END-OF-BATCH                VALUE 'Y'.
+
+       01 WS-BATCH-STATUS          PIC XX.
+           88 WS-BATCH-FILE-OK              VALUE '00'.
+
+       01 WS-CATEGORY              PIC X(11).
+           88 WS-UNDERWEIGHT                 VALUE 'UNDERWEIGHT'.
+           88 WS-NORMAL                      VALUE 'NORMAL'.
+           88 WS-OVERWEIGHT                  VALUE 'OVERWEIGHT'.
+           88 WS-OBESE                       VALUE 'OBESE'.
+
+       01 WS-BATCH-COUNTS.
+           05 WS-UNDERWEIGHT-COUNT PIC 999   VALUE ZERO.
+           05 WS-NORMAL-COUNT      PIC 999   VALUE ZERO.
+           05 WS-OVERWEIGHT-COUNT  PIC 999   VALUE ZERO.
+           05 WS-OBESE-COUNT       PIC 999   VALUE ZERO.
+           05 WS-PATIENT-COUNT     PIC 999   VALUE ZERO.
+
+       01 BATCH-DETAIL-LINE.
+           05 BDL-PATIENT-NUM      PIC ZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 BDL-WEIGHT           PIC ZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 BDL-HEIGHT           PIC ZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 BDL-BMI              PIC ZZ9.99.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 BDL-CATEGORY         PIC X(11).
+
+       01 BATCH-SUMMARY-LINE.
+           05 FILLER               PIC X(20) VALUE 'UNDERWEIGHT: '.
+           05 BSL-UNDERWEIGHT      PIC ZZ9.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(9)  VALUE 'NORMAL: '.
+           05 BSL-NORMAL           PIC ZZ9.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE 'OVERWEIGHT: '.
+           05 BSL-OVERWEIGHT       PIC ZZ9.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(8)  VALUE 'OBESE: '.
+           05 BSL-OBESE            PIC ZZ9.
+
+       PROCEDURE DIVISION.
        0100-START-HERE.
-           DISPLAY "Enter your weight (in pounds): ".
-           ACCEPT WEIGHT.
-           DISPLAY "Enter your height (in inches): ".
-           ACCEPT HEIGHT_INCHES.
-           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES)
-           DISPLAY "The BMIis : ", BMI, "%".
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE NOT = '2'
+               MOVE '1' TO WS-RUN-MODE
+           END-IF.
+
+           IF WS-MODE-BATCH
+               PERFORM 0400-RUN-BATCH
+           ELSE
+               PERFORM 0200-RUN-INTERACTIVE
+           END-IF.
+
        STOP RUN.
+
+       0200-RUN-INTERACTIVE.
+
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM UNTIL WS-INPUT-VALID
+               DISPLAY "Enter your weight (in pounds): "
+               ACCEPT WEIGHT
+               DISPLAY "Enter your height (in inches): "
+               ACCEPT HEIGHT_INCHES
+               PERFORM 0250-VALIDATE-ENTRY
+               IF NOT WS-INPUT-VALID
+                   DISPLAY "Please re-enter using valid values."
+               END-IF
+           END-PERFORM.
+
+           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
+           DISPLAY "The BMIis : ", BMI, "%".
+
+       0200-END.
+
+       0250-VALIDATE-ENTRY.
+      *    Bounds are chosen so no accepted WEIGHT/HEIGHT_INCHES pair
+      *    can drive BMI (PIC 999V99, max 999.99) past its capacity:
+      *    worst case is 700 lbs at 48 inches, BMI 213.58.
+           MOVE 'Y' TO WS-VALID-SW.
+           IF HEIGHT_INCHES = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "Height cannot be zero."
+           ELSE
+               IF HEIGHT_INCHES < 48 OR HEIGHT_INCHES > 96
+                   MOVE 'N' TO WS-VALID-SW
+                   DISPLAY "Height must be between 48 and 96 inches."
+               END-IF
+           END-IF.
+           IF WEIGHT = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "Weight cannot be zero."
+           ELSE
+               IF WEIGHT < 50 OR WEIGHT > 700
+                   MOVE 'N' TO WS-VALID-SW
+                   DISPLAY "Weight must be between 50 and 700 pounds."
+               END-IF
+           END-IF.
+
+       0250-END.
+
+       0400-RUN-BATCH.
+
+           OPEN INPUT BMIBATCHFILE.
+           IF NOT WS-BATCH-FILE-OK
+               DISPLAY "UNABLE TO OPEN BMIBATCH.DAT, STATUS: "
+                   WS-BATCH-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 0410-READ-BATCH-RECORD.
+           PERFORM UNTIL WS-END-OF-BATCH
+               MOVE BATCH-WEIGHT TO WEIGHT
+               MOVE BATCH-HEIGHT-INCHES TO HEIGHT_INCHES
+               PERFORM 0250-VALIDATE-ENTRY
+               IF WS-INPUT-VALID
+                   ADD 1 TO WS-PATIENT-COUNT
+                   PERFORM 0420-PROCESS-BATCH-PATIENT
+               END-IF
+               PERFORM 0410-READ-BATCH-RECORD
+           END-PERFORM.
+           CLOSE BMIBATCHFILE.
+
+           MOVE WS-UNDERWEIGHT-COUNT TO BSL-UNDERWEIGHT.
+           MOVE WS-NORMAL-COUNT TO BSL-NORMAL.
+           MOVE WS-OVERWEIGHT-COUNT TO BSL-OVERWEIGHT.
+           MOVE WS-OBESE-COUNT TO BSL-OBESE.
+           DISPLAY BATCH-SUMMARY-LINE.
+
+       0400-END.
+
+       0410-READ-BATCH-RECORD.
+
+           READ BMIBATCHFILE
+               AT END SET WS-END-OF-BATCH TO TRUE
+           END-READ.
+
+       0410-END.
+
+       0420-PROCESS-BATCH-PATIENT.
+
+           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
+           PERFORM 0430-CLASSIFY-BMI.
+
+           MOVE WS-PATIENT-COUNT TO BDL-PATIENT-NUM.
+           MOVE WEIGHT TO BDL-WEIGHT.
+           MOVE HEIGHT_INCHES TO BDL-HEIGHT.
+           MOVE BMI TO BDL-BMI.
+           MOVE WS-CATEGORY TO BDL-CATEGORY.
+           DISPLAY BATCH-DETAIL-LINE.
+
+       0420-END.
+
+       0430-CLASSIFY-BMI.
+
+           IF BMI < 18.5
+               SET WS-UNDERWEIGHT TO TRUE
+               ADD 1 TO WS-UNDERWEIGHT-COUNT
+           ELSE
+               IF BMI < 25
+                   SET WS-NORMAL TO TRUE
+                   ADD 1 TO WS-NORMAL-COUNT
+               ELSE
+                   IF BMI < 30
+                       SET WS-OVERWEIGHT TO TRUE
+                       ADD 1 TO WS-OVERWEIGHT-COUNT
+                   ELSE
+                       SET WS-OBESE TO TRUE
+                       ADD 1 TO WS-OBESE-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       0430-END.
+
        END PROGRAM BMICALCULATOR.
