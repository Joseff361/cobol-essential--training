@@ -6,7 +6,17 @@
        FILE-CONTROL.
        SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
 		   ORGANIZATION IS LINE SEQUENTIAL.
-               
+       SELECT PETINVENTORY ASSIGN TO "PETINVENTORY.DAT"
+		   ORGANIZATION IS INDEXED
+		   ACCESS MODE IS DYNAMIC
+		   RECORD KEY IS INV-DESCRIPTION
+		   FILE STATUS IS WS-INV-STATUS.
+       SELECT RESTARTFILE ASSIGN TO "PETSTORERESTART.DAT"
+		   ORGANIZATION IS LINE SEQUENTIAL
+		   FILE STATUS IS WS-RESTART-STATUS.
+       SELECT PRINTFILE ASSIGN TO "PETSTORESALES.PRT"
+		   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
        FD PETSALESFILE.
@@ -18,21 +28,105 @@
 			   05  FIRSTNAME    PIC X(15).
             02 PETITEM OCCURS 3 TIMES.
 			   05 DESCRIPTION      PIC X(20).
-			   05 PRICE            PIC 999999V99.
-               05 QUANTITY         PIC 99999.
-				   
+			   05 PRICE            PIC S999999V99.
+               05 QUANTITY         PIC S99999.
+
+       FD PETINVENTORY.
+	   01 INVENTORY-RECORD.
+	       05 INV-DESCRIPTION        PIC X(20).
+	       05 INV-QUANTITY-ON-HAND   PIC 9(7).
+	       05 INV-REORDER-POINT      PIC 9(7).
+
+       FD RESTARTFILE.
+	   01 RESTART-RECORD.
+	       05 RST-RECORD-COUNT       PIC 9(7).
+	       05 RST-CUSTOMER-ID        PIC 9(7).
+	       05 RST-TOTAL-SALE         PIC 9(7)V99.
+	       05 RST-TOTAL-QUANT        PIC 9(7).
+	       05 RST-PREV-CUSTNAME      PIC X(30).
+	       05 RST-CUST-SUBTOTAL      PIC 9(7)V99.
+	       05 RST-CUST-SUBQUANT      PIC 9(7).
+	       05 RST-FIRST-RECORD-SW    PIC X.
+	       05 RST-REJECTED-COUNT     PIC 999.
+	       05 RST-PAGE-NUM           PIC 999.
+
+       FD PRINTFILE.
+	   01 PRINT-RECORD               PIC X(132).
+
        WORKING-STORAGE SECTION.
 
 	   01  WS-FIELDS.
-		   05  WS-TOTAL-QUANT   PIC 999.
+		   05  WS-TOTAL-QUANT   PIC 9(7).
 		   05  WS-ITEM-TOTAL    PIC 9999V99.
-		   05  WS-TOTAL-SALE    PIC 99999V99.
-    
+		   05  WS-TOTAL-SALE    PIC 9(7)V99.
+		   05  WS-ITEM-IDX      PIC 9.
+
+	   01  WS-VALIDATION-FIELDS.
+		   05  WS-VALID-SW        PIC X     VALUE 'Y'.
+			   88  WS-ITEM-VALID            VALUE 'Y'.
+		   05  WS-REJECT-REASON   PIC X(20) VALUE SPACES.
+		   05  WS-REJECTED-COUNT  PIC 999   VALUE ZERO.
+
+	   01  WS-INV-STATUS          PIC XX.
+		   88  WS-INV-STATUS-OK             VALUE '00'.
+		   88  WS-INV-FOUND                 VALUE '00'.
+		   88  WS-INV-NOT-FOUND             VALUE '23'.
+
+	   01  WS-CHECKPOINT-FIELDS.
+		   05  WS-RESTART-STATUS      PIC XX.
+			   88  WS-RESTART-FILE-OK          VALUE '00'.
+		   05  WS-RESUME-SW           PIC X VALUE 'N'.
+			   88  WS-RESUMING                 VALUE 'Y'.
+		   05  WS-RECORD-COUNT        PIC 9(7) VALUE ZERO.
+      *    Checkpoint every record so a restart never replays a sale
+      *    whose inventory decrement already landed in PETINVENTORY.
+		   05  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1.
+
+	   01  WS-CUST-BREAK-FIELDS.
+		   05  WS-FIRST-RECORD-SW  PIC X     VALUE 'Y'.
+			   88  WS-FIRST-RECORD           VALUE 'Y'.
+		   05  WS-PREV-CUSTOMER-ID PIC 9(7)  VALUE ZEROS.
+		   05  WS-PREV-CUSTNAME    PIC X(30) VALUE SPACES.
+		   05  WS-CUST-SUBTOTAL    PIC 9(7)V99 VALUE ZEROS.
+		   05  WS-CUST-SUBQUANT    PIC 9(7)     VALUE ZEROS.
+
+	   01  WS-REPORT-MODE         PIC X     VALUE '1'.
+		   88  WS-MODE-CUSTOMER-DETAIL     VALUE '1'.
+		   88  WS-MODE-ITEM-SUMMARY        VALUE '2'.
+
+	   01  WS-ITEM-SUMMARY-TABLE.
+		   05  WS-ITEM-SUMMARY-COUNT  PIC 999 VALUE ZERO.
+           05  WS-ITEM-SUMMARY-ENTRY
+               OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-ITEM-SUMMARY-COUNT
+               INDEXED BY WS-SUM-IDX WS-SUM-SRCH-IDX.
+               10  WS-SUM-DESCRIPTION  PIC X(20).
+               10  WS-SUM-QUANTITY     PIC 9(7).
+               10  WS-SUM-AMOUNT       PIC 9(8)V99.
+	   01  WS-SUM-FOUND-SW            PIC X.
+		   88  WS-SUM-FOUND                    VALUE 'Y'.
+
        01  WS-DATE.
            05  WS-YEAR PIC 99.
            05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.	   
-		   
+           05  WS-DAY   PIC 99.
+
+       01  WS-PAGE-FIELDS.
+           05  WS-PAGE-NUM        PIC 999 VALUE ZERO.
+           05  WS-LINE-COUNT      PIC 99  VALUE ZERO.
+           05  WS-MAX-LINES       PIC 99  VALUE 60.
+
+       01  REPORT-HEADER-LINE.
+           05 FILLER           PIC X(10) VALUE 'RUN DATE: '.
+           05 RH-MONTH         PIC 99.
+           05 FILLER           PIC X     VALUE '/'.
+           05 RH-DAY           PIC 99.
+           05 FILLER           PIC X     VALUE '/'.
+           05 RH-YEAR          PIC 99.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(6)  VALUE 'PAGE: '.
+           05 RH-PAGE          PIC ZZ9.
+
        01  HEADING-LINE.
             05 FILLER	        PIC X(16) VALUE 'ITEM DESCRIPTION'.
             05 FILLER	        PIC X(20) VALUE SPACES.
@@ -52,11 +146,81 @@
 			05 FILLER           PIC X(7)  VALUE SPACES.
 			05 DET-ITEM-TOTAL   PIC $$,$$9.99.
 		           
+		01  CUSTOMER-SUBTOTAL-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(16) VALUE
+			   "CUSTOMER TOTAL: ".
+			05 CST-CUSTNAME     PIC X(30).
+			05 FILLER           PIC X(2)  VALUE SPACES.
+			05 FILLER           PIC X(7)  VALUE "QUANT: ".
+			05 CST-QUANT        PIC Z,ZZZ,ZZ9.
+			05 FILLER           PIC X(2)  VALUE SPACES.
+			05 FILLER           PIC X(8)  VALUE "AMOUNT: ".
+			05 CST-AMOUNT       PIC $$,$$$,$$9.99.
+
+		01  SUMMARY-HEADING-LINE.
+            05 FILLER           PIC X(20) VALUE 'ITEM DESCRIPTION'.
+            05 FILLER           PIC X(10) VALUE SPACES.
+            05 FILLER           PIC X(14) VALUE 'TOTAL QUANTITY'.
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(13) VALUE 'TOTAL REVENUE'.
+
+		01  SUMMARY-DETAIL-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 SUM-DESCRIPTION  PIC X(20).
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 SUM-QUANTITY     PIC Z,ZZZ,ZZ9.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 SUM-AMOUNT       PIC $$$,$$$,$$9.99.
+
+		01  EXCEPTION-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 FILLER           PIC X(12) VALUE '** REJECT: '.
+            05 EXC-CUSTOMER-ID  PIC 9(7).
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 EXC-DESCRIPTION  PIC X(20).
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(8)  VALUE 'REASON: '.
+            05 EXC-REASON       PIC X(20).
+
+		01  REJECTED-COUNT-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(25) VALUE
+			   'TOTAL REJECTED RECORDS: '.
+			05 RC-COUNT         PIC ZZ9.
+
+		01  INV-NOTFOUND-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 FILLER           PIC X(24) VALUE '** NOT IN INVENTORY: '.
+            05 INF-DESCRIPTION  PIC X(20).
+
+		01  OVERSOLD-EXCEPTION-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 FILLER           PIC X(15) VALUE '** OVERSOLD: '.
+            05 OS-DESCRIPTION   PIC X(20).
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(9)  VALUE 'ON HAND: '.
+            05 OS-ON-HAND       PIC Z,ZZZ,ZZ9.
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(6)  VALUE 'SOLD: '.
+            05 OS-SOLD          PIC Z,ZZZ,ZZ9.
+
+		01  STOCK-EXCEPTION-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 FILLER           PIC X(15) VALUE '** LOW STOCK: '.
+            05 SE-DESCRIPTION   PIC X(20).
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(9)  VALUE 'ON HAND: '.
+            05 SE-ON-HAND       PIC Z,ZZZ,ZZ9.
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(9)  VALUE 'REORDER: '.
+            05 SE-REORDER       PIC Z,ZZZ,ZZ9.
+
 		01  DETAIL-TOTAL-LINE.
             05 FILLER           PIC X(7) VALUE SPACES.
 			05 FILLER           PIC X(19)  VALUE 
 			   "    TOTAL QUANITY: ".
-			05 DET-TOTAL-QUANT  PIC 999. 
+			05 DET-TOTAL-QUANT  PIC Z,ZZZ,ZZ9.
 			05 FILLER           PIC XX.
 			05 FILLER           PIC X(23)  VALUE 
 			   "TOTAL AMOUNT: ".
@@ -66,45 +230,388 @@
 		
        PROCEDURE DIVISION.
        0100-START.
-           OPEN INPUT PETSALESFILE. 
+           ACCEPT WS-REPORT-MODE FROM COMMAND-LINE.
+		   IF WS-REPORT-MODE NOT = '2'
+			   MOVE '1' TO WS-REPORT-MODE
+		   END-IF.
+           IF NOT WS-MODE-ITEM-SUMMARY
+               PERFORM 0120-CHECK-RESTART
+           END-IF.
+           OPEN INPUT PETSALESFILE.
+           IF WS-RESUMING
+               PERFORM WS-RECORD-COUNT TIMES
+                   READ PETSALESFILE
+                       AT END SET ENDOFSALESFILE TO TRUE
+                       END-READ
+               END-PERFORM
+           END-IF.
             READ PETSALESFILE
 			  AT END SET ENDOFSALESFILE TO TRUE
 			  END-READ.
+           ACCEPT WS-DATE FROM DATE.
            DISPLAY "Welcome to Pet Supplies and More".
-           DISPLAY HEADING-LINE.
-		   
-		   PERFORM 0200-PROCESS-ITEMS UNTIL ENDOFSALESFILE
-		   PERFORM 0290-PRINT-TOTAL.
+
+           IF WS-MODE-ITEM-SUMMARY
+               PERFORM 0400-BUILD-ITEM-SUMMARY
+                   UNTIL ENDOFSALESFILE
+               PERFORM 0450-PRINT-ITEM-SUMMARY
+           ELSE
+               OPEN I-O PETINVENTORY
+               IF NOT WS-INV-STATUS-OK
+                   DISPLAY "UNABLE TO OPEN PETINVENTORY, STATUS: "
+                       WS-INV-STATUS
+                   PERFORM 0300-STOP-RUN
+               END-IF
+               IF WS-RESUMING
+                   OPEN EXTEND PRINTFILE
+               ELSE
+                   OPEN OUTPUT PRINTFILE
+               END-IF
+               PERFORM 0150-PRINT-PAGE-HEADER
+               PERFORM 0200-PROCESS-ITEMS
+                   UNTIL ENDOFSALESFILE
+               IF NOT WS-FIRST-RECORD
+                   PERFORM 0280-PRINT-CUSTOMER-SUBTOTAL
+               END-IF
+               PERFORM 0290-PRINT-TOTAL
+               PERFORM 0295-PRINT-REJECTED-COUNT
+               PERFORM 0265-CLEAR-CHECKPOINT
+               CLOSE PETINVENTORY
+               CLOSE PRINTFILE
+           END-IF.
+
 		   PERFORM 0300-STOP-RUN.
-	   0100-END.	
+	   0100-END.
 		   
+       0120-CHECK-RESTART.
+
+           OPEN INPUT RESTARTFILE.
+           IF WS-RESTART-FILE-OK
+               READ RESTARTFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE RST-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE RST-TOTAL-SALE TO WS-TOTAL-SALE
+                       MOVE RST-TOTAL-QUANT TO WS-TOTAL-QUANT
+                       MOVE RST-CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+                       MOVE RST-PREV-CUSTNAME TO WS-PREV-CUSTNAME
+                       MOVE RST-CUST-SUBTOTAL TO WS-CUST-SUBTOTAL
+                       MOVE RST-CUST-SUBQUANT TO WS-CUST-SUBQUANT
+                       MOVE RST-FIRST-RECORD-SW TO WS-FIRST-RECORD-SW
+                       MOVE RST-REJECTED-COUNT TO WS-REJECTED-COUNT
+                       MOVE RST-PAGE-NUM TO WS-PAGE-NUM
+                       SET WS-RESUMING TO TRUE
+               END-READ
+               CLOSE RESTARTFILE
+           END-IF.
+
+       0120-END.
+
+       0150-PRINT-PAGE-HEADER.
+
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-MONTH TO RH-MONTH.
+           MOVE WS-DAY TO RH-DAY.
+           MOVE WS-YEAR TO RH-YEAR.
+           MOVE WS-PAGE-NUM TO RH-PAGE.
+           WRITE PRINT-RECORD FROM REPORT-HEADER-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM HEADING-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0150-END.
+
        0200-PROCESS-ITEMS.
-		   		   
-		   MOVE DESCRIPTION(1) TO DET-DESCRIPTION.
-		   MOVE PRICE(1) TO DET-PRICE.
-		   MOVE QUANTITY(1) TO DET-QUANTITY.
-
-	   	   COMPUTE WS-ITEM-TOTAL = PRICE(1) * QUANTITY(1).
-		   COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-ITEM-TOTAL.
-		   COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + QUANTITY(1).
-		   
-		   MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
-           DISPLAY DETAIL-LINE.  
+
+		   IF WS-FIRST-RECORD
+			   MOVE 'N' TO WS-FIRST-RECORD-SW
+		   ELSE
+			   IF CUSTOMER-ID NOT = WS-PREV-CUSTOMER-ID
+				   PERFORM 0280-PRINT-CUSTOMER-SUBTOTAL
+			   END-IF
+		   END-IF.
+		   MOVE CUSTOMER-ID TO WS-PREV-CUSTOMER-ID.
+		   MOVE CUSTOMERNAME TO WS-PREV-CUSTNAME.
+
+		   PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+		           UNTIL WS-ITEM-IDX > 3
+			   IF DESCRIPTION(WS-ITEM-IDX) NOT = SPACES
+				   OR PRICE(WS-ITEM-IDX) NOT = ZERO
+				   OR QUANTITY(WS-ITEM-IDX) NOT = ZERO
+				   PERFORM 0210-PROCESS-ONE-ITEM
+			   END-IF
+		   END-PERFORM.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0260-WRITE-CHECKPOINT
+           END-IF.
+
 	       READ PETSALESFILE
 			  AT END SET ENDOFSALESFILE TO TRUE
 			  END-READ.
-			
+
        0200-END.
-	   
-       0290-PRINT-TOTAL. 			
+
+       0210-PROCESS-ONE-ITEM.
+
+           PERFORM 0215-VALIDATE-ITEM.
+           IF WS-ITEM-VALID
+               MOVE DESCRIPTION(WS-ITEM-IDX) TO DET-DESCRIPTION
+               MOVE PRICE(WS-ITEM-IDX) TO DET-PRICE
+               MOVE QUANTITY(WS-ITEM-IDX) TO DET-QUANTITY
+
+               COMPUTE WS-ITEM-TOTAL =
+                   PRICE(WS-ITEM-IDX) * QUANTITY(WS-ITEM-IDX)
+               ADD WS-ITEM-TOTAL TO WS-TOTAL-SALE
+               ADD QUANTITY(WS-ITEM-IDX) TO WS-TOTAL-QUANT
+               ADD WS-ITEM-TOTAL TO WS-CUST-SUBTOTAL
+               ADD QUANTITY(WS-ITEM-IDX) TO WS-CUST-SUBQUANT
+
+               MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
+               WRITE PRINT-RECORD FROM DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               PERFORM 0238-COUNT-PRINT-LINE
+               PERFORM 0230-UPDATE-INVENTORY
+           ELSE
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF.
+
+       0210-END.
+
+       0215-VALIDATE-ITEM.
+
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF DESCRIPTION(WS-ITEM-IDX) = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'BLANK DESCRIPTION' TO WS-REJECT-REASON
+           ELSE
+               IF PRICE(WS-ITEM-IDX) NOT > ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID PRICE' TO WS-REJECT-REASON
+               ELSE
+                   IF QUANTITY(WS-ITEM-IDX) NOT > ZERO
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'INVALID QUANTITY' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       0215-END.
+
+       0220-WRITE-EXCEPTION.
+
+           ADD 1 TO WS-REJECTED-COUNT.
+           MOVE CUSTOMER-ID TO EXC-CUSTOMER-ID.
+           MOVE DESCRIPTION(WS-ITEM-IDX) TO EXC-DESCRIPTION.
+           MOVE WS-REJECT-REASON TO EXC-REASON.
+           WRITE PRINT-RECORD FROM EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0238-COUNT-PRINT-LINE.
+
+       0220-END.
+
+       0230-UPDATE-INVENTORY.
+
+           MOVE DESCRIPTION(WS-ITEM-IDX) TO INV-DESCRIPTION.
+           READ PETINVENTORY
+               INVALID KEY SET WS-INV-NOT-FOUND TO TRUE
+               NOT INVALID KEY SET WS-INV-FOUND TO TRUE
+           END-READ.
+           IF WS-INV-FOUND
+               IF QUANTITY(WS-ITEM-IDX) > INV-QUANTITY-ON-HAND
+                   PERFORM 0237-PRINT-OVERSOLD
+                   MOVE ZERO TO INV-QUANTITY-ON-HAND
+               ELSE
+                   SUBTRACT QUANTITY(WS-ITEM-IDX)
+                       FROM INV-QUANTITY-ON-HAND
+               END-IF
+               REWRITE INVENTORY-RECORD
+               IF INV-QUANTITY-ON-HAND < INV-REORDER-POINT
+                   PERFORM 0235-PRINT-STOCK-EXCEPTION
+               END-IF
+           ELSE
+               PERFORM 0236-PRINT-INV-NOTFOUND
+           END-IF.
+
+       0230-END.
+
+       0235-PRINT-STOCK-EXCEPTION.
+
+           MOVE INV-DESCRIPTION TO SE-DESCRIPTION.
+           MOVE INV-QUANTITY-ON-HAND TO SE-ON-HAND.
+           MOVE INV-REORDER-POINT TO SE-REORDER.
+           WRITE PRINT-RECORD FROM STOCK-EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0238-COUNT-PRINT-LINE.
+
+       0235-END.
+
+       0236-PRINT-INV-NOTFOUND.
+
+           MOVE DESCRIPTION(WS-ITEM-IDX) TO INF-DESCRIPTION.
+           WRITE PRINT-RECORD FROM INV-NOTFOUND-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0238-COUNT-PRINT-LINE.
+
+       0236-END.
+
+       0237-PRINT-OVERSOLD.
+
+           MOVE DESCRIPTION(WS-ITEM-IDX) TO OS-DESCRIPTION.
+           MOVE INV-QUANTITY-ON-HAND TO OS-ON-HAND.
+           MOVE QUANTITY(WS-ITEM-IDX) TO OS-SOLD.
+           WRITE PRINT-RECORD FROM OVERSOLD-EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0238-COUNT-PRINT-LINE.
+
+       0237-END.
+
+       0238-COUNT-PRINT-LINE.
+
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM 0150-PRINT-PAGE-HEADER
+           END-IF.
+
+       0238-END.
+
+       0260-WRITE-CHECKPOINT.
+
+           MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT.
+           MOVE CUSTOMER-ID TO RST-CUSTOMER-ID.
+           MOVE WS-TOTAL-SALE TO RST-TOTAL-SALE.
+           MOVE WS-TOTAL-QUANT TO RST-TOTAL-QUANT.
+           MOVE WS-PREV-CUSTNAME TO RST-PREV-CUSTNAME.
+           MOVE WS-CUST-SUBTOTAL TO RST-CUST-SUBTOTAL.
+           MOVE WS-CUST-SUBQUANT TO RST-CUST-SUBQUANT.
+           MOVE WS-FIRST-RECORD-SW TO RST-FIRST-RECORD-SW.
+           MOVE WS-REJECTED-COUNT TO RST-REJECTED-COUNT.
+           MOVE WS-PAGE-NUM TO RST-PAGE-NUM.
+           OPEN OUTPUT RESTARTFILE.
+           IF NOT WS-RESTART-FILE-OK
+               DISPLAY "** WARNING: CHECKPOINT WRITE FAILED, STATUS: "
+                   WS-RESTART-STATUS
+           ELSE
+               WRITE RESTART-RECORD
+           END-IF.
+           CLOSE RESTARTFILE.
+
+       0260-END.
+
+       0265-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT RESTARTFILE.
+           IF NOT WS-RESTART-FILE-OK
+               DISPLAY "** WARNING: CHECKPOINT CLEAR FAILED, STATUS: "
+                   WS-RESTART-STATUS
+           END-IF.
+           CLOSE RESTARTFILE.
+
+       0265-END.
+
+       0280-PRINT-CUSTOMER-SUBTOTAL.
+
+		   MOVE WS-PREV-CUSTNAME TO CST-CUSTNAME.
+		   MOVE WS-CUST-SUBQUANT TO CST-QUANT.
+		   MOVE WS-CUST-SUBTOTAL TO CST-AMOUNT.
+           WRITE PRINT-RECORD FROM CUSTOMER-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0238-COUNT-PRINT-LINE.
+		   MOVE ZEROS TO WS-CUST-SUBTOTAL.
+		   MOVE ZEROS TO WS-CUST-SUBQUANT.
+
+       0280-END.
+
+       0290-PRINT-TOTAL.
 		     
 		   MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
 		   MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
-		 
-           DISPLAY DETAIL-TOTAL-LINE.
-		   		   
+
+           WRITE PRINT-RECORD FROM DETAIL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
 	   0290-END.
-		
+
+       0295-PRINT-REJECTED-COUNT.
+
+           MOVE WS-REJECTED-COUNT TO RC-COUNT.
+           WRITE PRINT-RECORD FROM REJECTED-COUNT-LINE
+               AFTER ADVANCING 1 LINE.
+
+       0295-END.
+
+       0400-BUILD-ITEM-SUMMARY.
+
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                   UNTIL WS-ITEM-IDX > 3
+               IF DESCRIPTION(WS-ITEM-IDX) NOT = SPACES
+                   OR PRICE(WS-ITEM-IDX) NOT = ZERO
+                   OR QUANTITY(WS-ITEM-IDX) NOT = ZERO
+                   PERFORM 0215-VALIDATE-ITEM
+                   IF WS-ITEM-VALID
+                       PERFORM 0410-ACCUMULATE-ONE-ITEM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           READ PETSALESFILE
+               AT END SET ENDOFSALESFILE TO TRUE
+               END-READ.
+
+       0400-END.
+
+       0410-ACCUMULATE-ONE-ITEM.
+
+           MOVE 'N' TO WS-SUM-FOUND-SW.
+           SET WS-SUM-SRCH-IDX TO 1.
+           SEARCH WS-ITEM-SUMMARY-ENTRY
+               VARYING WS-SUM-SRCH-IDX
+               AT END CONTINUE
+               WHEN WS-SUM-DESCRIPTION(WS-SUM-SRCH-IDX) =
+                    DESCRIPTION(WS-ITEM-IDX)
+                   MOVE 'Y' TO WS-SUM-FOUND-SW
+           END-SEARCH.
+
+           IF WS-SUM-FOUND
+               ADD QUANTITY(WS-ITEM-IDX)
+                   TO WS-SUM-QUANTITY(WS-SUM-SRCH-IDX)
+               COMPUTE WS-SUM-AMOUNT(WS-SUM-SRCH-IDX) =
+                   WS-SUM-AMOUNT(WS-SUM-SRCH-IDX) +
+                   PRICE(WS-ITEM-IDX) * QUANTITY(WS-ITEM-IDX)
+           ELSE
+               IF WS-ITEM-SUMMARY-COUNT < 50
+                   ADD 1 TO WS-ITEM-SUMMARY-COUNT
+                   SET WS-SUM-SRCH-IDX TO WS-ITEM-SUMMARY-COUNT
+                   MOVE DESCRIPTION(WS-ITEM-IDX)
+                       TO WS-SUM-DESCRIPTION(WS-SUM-SRCH-IDX)
+                   MOVE QUANTITY(WS-ITEM-IDX)
+                       TO WS-SUM-QUANTITY(WS-SUM-SRCH-IDX)
+                   COMPUTE WS-SUM-AMOUNT(WS-SUM-SRCH-IDX) =
+                       PRICE(WS-ITEM-IDX) * QUANTITY(WS-ITEM-IDX)
+               ELSE
+                   DISPLAY "** ITEM SUMMARY TABLE FULL, SKIPPING: "
+                       DESCRIPTION(WS-ITEM-IDX)
+               END-IF
+           END-IF.
+
+       0410-END.
+
+       0450-PRINT-ITEM-SUMMARY.
+
+           DISPLAY SUMMARY-HEADING-LINE.
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-ITEM-SUMMARY-COUNT
+               MOVE WS-SUM-DESCRIPTION(WS-SUM-IDX) TO SUM-DESCRIPTION
+               MOVE WS-SUM-QUANTITY(WS-SUM-IDX) TO SUM-QUANTITY
+               MOVE WS-SUM-AMOUNT(WS-SUM-IDX) TO SUM-AMOUNT
+               DISPLAY SUMMARY-DETAIL-LINE
+           END-PERFORM.
+
+       0450-END.
+
        0300-STOP-RUN.
 	       CLOSE PETSALESFILE.
            STOP RUN.
